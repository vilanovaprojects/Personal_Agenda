@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-ADDR-HIST-RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ADDR-HIST-FILE ASSIGN TO "AGENDA-ADDR-HIST.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS ah-key
+                 ALTERNATE RECORD KEY IS ah-code
+                           WITH DUPLICATES
+                 FILE STATUS IS addr-hist-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ADDR-HIST-FILE.
+       01  Addr-Hist-Rec.
+           02  ah-key.
+               03  ah-code               PIC 9(6).
+               03  ah-effective-date     PIC X(14).
+           02  ah-old-address            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01 addr-hist-status             PIC X(2).
+
+       01 WS-TARGET-CODE               PIC 9(6).
+       01 WS-MATCH-COUNT               PIC 9(4) VALUE ZERO.
+
+       01 WS-SCAN-DONE-SW              PIC X(1) VALUE 'N'.
+          88 Scan-Done                 VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY "AGENDA CODE TO REVIEW: ".
+       ACCEPT WS-TARGET-CODE.
+
+       OPEN INPUT ADDR-HIST-FILE.
+
+       MOVE WS-TARGET-CODE TO ah-code.
+       START ADDR-HIST-FILE KEY IS = ah-code
+         INVALID KEY
+           MOVE 'Y' TO WS-SCAN-DONE-SW
+       END-START.
+
+       IF NOT Scan-Done
+         READ ADDR-HIST-FILE NEXT RECORD
+           AT END MOVE 'Y' TO WS-SCAN-DONE-SW
+         END-READ
+       END-IF.
+
+       PERFORM SHOW-REG UNTIL Scan-Done.
+
+       CLOSE ADDR-HIST-FILE.
+
+       IF WS-MATCH-COUNT = 0
+         DISPLAY "NO ADDRESS HISTORY FOUND FOR CODE " WS-TARGET-CODE
+       ELSE
+         DISPLAY "TOTAL ADDRESS HISTORY ENTRIES: " WS-MATCH-COUNT
+       END-IF.
+
+       STOP RUN.
+
+       SHOW-REG.
+
+         IF ah-code NOT = WS-TARGET-CODE
+           MOVE 'Y' TO WS-SCAN-DONE-SW
+         ELSE
+           ADD 1 TO WS-MATCH-COUNT
+           DISPLAY ah-effective-date "  " ah-old-address
+
+           READ ADDR-HIST-FILE NEXT RECORD
+             AT END MOVE 'Y' TO WS-SCAN-DONE-SW
+           END-READ
+         END-IF.
+       END-SHOW-REG.
