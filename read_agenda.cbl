@@ -8,6 +8,8 @@
                  ORGANIZATION IS INDEXED
                  ACCESS MODE IS DYNAMIC
                  RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
                  FILE STATUS IS agenda-status.
 
        DATA DIVISION.
@@ -22,6 +24,8 @@
            02  agenda-address          PIC X(40).
            02  agenda-b-date           PIC X(14).
            02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
 
        WORKING-STORAGE SECTION.
 
