@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-DIR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AGENDA ASSIGN TO "AGENDA.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
+                 FILE STATUS IS agenda-status.
+
+       SELECT DIR-PRINT ASSIGN TO "AGENDA.PRT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AGENDA.
+       01  Agenda-Rec.
+           88  END-AGENDA VALUE HIGH-VALUES.
+           02  agenda-code             PIC 9(6).
+           02  agenda-name             PIC X(35).
+           02  agenda-surname          PIC X(35).
+           02  agenda-address          PIC X(40).
+           02  agenda-b-date           PIC X(14).
+           02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
+
+       FD DIR-PRINT.
+       01  DIR-PRINT-LINE              PIC X(141).
+
+       WORKING-STORAGE SECTION.
+
+       01 Status-Codes.
+          02 agenda-status              PIC X(2).
+
+       01 WS-TODAY.
+           03 WS-TODAY-YYYY            PIC 9(4).
+           03 WS-TODAY-MM              PIC 9(2).
+           03 WS-TODAY-DD              PIC 9(2).
+
+       01 WS-PAGE-NO                  PIC 9(4) VALUE 1.
+       01 WS-LINE-COUNT               PIC 9(4) VALUE 0.
+       01 WS-LINES-PER-PAGE           PIC 9(4) VALUE 20.
+       01 WS-CONTACT-COUNT            PIC 9(6) VALUE 0.
+
+       01 WS-PAGE-HEADER-1.
+           03 FILLER            PIC X(10) VALUE "DATE: ".
+           03 WS-H-YYYY          PIC 9(4).
+           03 FILLER            PIC X(1)  VALUE "/".
+           03 WS-H-MM            PIC 9(2).
+           03 FILLER            PIC X(1)  VALUE "/".
+           03 WS-H-DD            PIC 9(2).
+           03 FILLER            PIC X(30) VALUE SPACES.
+           03 FILLER            PIC X(6)  VALUE "PAGE: ".
+           03 WS-H-PAGE          PIC ZZZ9.
+
+       01 WS-TITLE-LINE              PIC X(80) VALUE
+          "PERSONAL AGENDA - OFFICE DIRECTORY".
+
+       01 WS-COLUMN-LINE.
+           03 FILLER PIC X(8)  VALUE "CODE".
+           03 FILLER PIC X(36) VALUE "NAME".
+           03 FILLER PIC X(36) VALUE "SURNAME".
+           03 FILLER PIC X(41) VALUE "ADDRESS".
+           03 FILLER PIC X(20) VALUE "CITY".
+
+       01 WS-DETAIL-LINE.
+           03 WS-D-CODE                PIC 9(6).
+           03 FILLER                   PIC X(2)  VALUE SPACES.
+           03 WS-D-NAME                PIC X(35).
+           03 FILLER                   PIC X(1)  VALUE SPACES.
+           03 WS-D-SURNAME              PIC X(35).
+           03 FILLER                   PIC X(1)  VALUE SPACES.
+           03 WS-D-ADDRESS              PIC X(40).
+           03 FILLER                   PIC X(1)  VALUE SPACES.
+           03 WS-D-CITY                 PIC X(20).
+
+       01 WS-TOTAL-LINE.
+           03 FILLER                   PIC X(20) VALUE
+              "TOTAL CONTACTS: ".
+           03 WS-TOT-COUNT              PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+       OPEN INPUT AGENDA.
+       OPEN OUTPUT DIR-PRINT.
+
+       READ AGENDA NEXT RECORD
+           AT END SET END-AGENDA TO TRUE
+       END-READ.
+
+       PERFORM PRINT-REG UNTIL END-AGENDA.
+
+       MOVE WS-CONTACT-COUNT TO WS-TOT-COUNT.
+       WRITE DIR-PRINT-LINE FROM WS-TOTAL-LINE.
+
+       CLOSE AGENDA.
+       CLOSE DIR-PRINT.
+
+       STOP RUN.
+
+       PRINT-REG.
+
+         IF WS-LINE-COUNT = 0
+           PERFORM WRITE-PAGE-HEADERS
+         END-IF.
+
+         MOVE agenda-code    TO WS-D-CODE.
+         MOVE agenda-name    TO WS-D-NAME.
+         MOVE agenda-surname TO WS-D-SURNAME.
+         MOVE agenda-address TO WS-D-ADDRESS.
+         MOVE agenda-city    TO WS-D-CITY.
+
+         WRITE DIR-PRINT-LINE FROM WS-DETAIL-LINE.
+
+         ADD 1 TO WS-LINE-COUNT.
+         ADD 1 TO WS-CONTACT-COUNT.
+
+         IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+           MOVE 0 TO WS-LINE-COUNT
+           ADD 1 TO WS-PAGE-NO
+         END-IF.
+
+         READ AGENDA NEXT RECORD
+           AT END SET END-AGENDA TO TRUE
+         END-READ.
+       END-PRINT-REG.
+
+       WRITE-PAGE-HEADERS.
+         MOVE WS-TODAY-YYYY TO WS-H-YYYY.
+         MOVE WS-TODAY-MM   TO WS-H-MM.
+         MOVE WS-TODAY-DD   TO WS-H-DD.
+         MOVE WS-PAGE-NO    TO WS-H-PAGE.
+
+         WRITE DIR-PRINT-LINE FROM WS-TITLE-LINE.
+         WRITE DIR-PRINT-LINE FROM WS-PAGE-HEADER-1.
+         WRITE DIR-PRINT-LINE FROM WS-COLUMN-LINE.
