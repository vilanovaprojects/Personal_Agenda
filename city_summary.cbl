@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-CITY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AGENDA ASSIGN TO "AGENDA.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
+                 FILE STATUS IS agenda-status.
+
+       SELECT SORT-WORK ASSIGN TO "CITYSORT.WRK".
+
+       SELECT CITY-SORTED ASSIGN TO "CITYSORT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AGENDA.
+       01  Agenda-Rec.
+           88  END-AGENDA VALUE HIGH-VALUES.
+           02  agenda-code             PIC 9(6).
+           02  agenda-name             PIC X(35).
+           02  agenda-surname          PIC X(35).
+           02  agenda-address          PIC X(40).
+           02  agenda-b-date           PIC X(14).
+           02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
+
+       SD SORT-WORK.
+       01  SORT-WORK-REC.
+           02  SW-CITY                 PIC X(20).
+           02  SW-CODE                 PIC 9(6).
+
+       FD CITY-SORTED.
+       01  CITY-SORTED-REC             PIC X(26).
+
+       WORKING-STORAGE SECTION.
+
+       01 Status-Codes.
+          02 agenda-status              PIC X(2).
+
+       01 WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+          88 END-SORTED                VALUE 'Y'.
+
+       01 WS-CURRENT-CITY              PIC X(20).
+       01 WS-CITY-COUNT                PIC 9(6) VALUE 0.
+       01 WS-GRAND-TOTAL               PIC 9(6) VALUE 0.
+       01 WS-FIRST-CITY-SWITCH         PIC X(1) VALUE 'Y'.
+          88 FIRST-CITY                VALUE 'Y'.
+
+       01 WS-IN-CITY                   PIC X(20).
+       01 WS-IN-CODE                   PIC 9(6).
+
+       01 WS-SUMMARY-LINE.
+           03 FILLER                   PIC X(6)  VALUE SPACES.
+           03 WS-S-CITY                PIC X(20).
+           03 FILLER                   PIC X(4)  VALUE SPACES.
+           03 WS-S-COUNT               PIC ZZZ,ZZ9.
+
+       01 WS-TOTAL-LINE.
+           03 FILLER                   PIC X(12) VALUE
+              "GRAND TOTAL:".
+           03 FILLER                   PIC X(14) VALUE SPACES.
+           03 WS-T-COUNT                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       SORT SORT-WORK
+           ON ASCENDING KEY SW-CITY
+           INPUT PROCEDURE IS BUILD-SORT-RECS
+           GIVING CITY-SORTED.
+
+       DISPLAY "CONTACTS PER CITY".
+
+       OPEN INPUT CITY-SORTED.
+
+       READ CITY-SORTED
+           AT END SET END-SORTED TO TRUE
+       END-READ.
+
+       PERFORM BREAK-REG UNTIL END-SORTED.
+
+       IF NOT FIRST-CITY
+         PERFORM WRITE-CITY-LINE
+       END-IF.
+
+       MOVE WS-GRAND-TOTAL TO WS-T-COUNT.
+       DISPLAY WS-TOTAL-LINE.
+
+       CLOSE CITY-SORTED.
+
+       STOP RUN.
+
+       BREAK-REG.
+
+         MOVE CITY-SORTED-REC(1:20)  TO WS-IN-CITY.
+         MOVE CITY-SORTED-REC(21:6)  TO WS-IN-CODE.
+
+         IF FIRST-CITY
+           MOVE WS-IN-CITY TO WS-CURRENT-CITY
+           MOVE 'N' TO WS-FIRST-CITY-SWITCH
+         END-IF.
+
+         IF WS-IN-CITY NOT = WS-CURRENT-CITY
+           PERFORM WRITE-CITY-LINE
+           MOVE WS-IN-CITY TO WS-CURRENT-CITY
+           MOVE 0 TO WS-CITY-COUNT
+         END-IF.
+
+         ADD 1 TO WS-CITY-COUNT.
+         ADD 1 TO WS-GRAND-TOTAL.
+
+         READ CITY-SORTED
+           AT END SET END-SORTED TO TRUE
+         END-READ.
+       END-BREAK-REG.
+
+       WRITE-CITY-LINE.
+         MOVE WS-CURRENT-CITY TO WS-S-CITY.
+         MOVE WS-CITY-COUNT   TO WS-S-COUNT.
+         DISPLAY WS-SUMMARY-LINE.
+
+       BUILD-SORT-RECS.
+         OPEN INPUT AGENDA.
+
+         READ AGENDA NEXT RECORD
+             AT END SET END-AGENDA TO TRUE
+         END-READ.
+
+         PERFORM UNTIL END-AGENDA
+           MOVE agenda-city TO SW-CITY
+           MOVE agenda-code TO SW-CODE
+           RELEASE SORT-WORK-REC
+
+           READ AGENDA NEXT RECORD
+               AT END SET END-AGENDA TO TRUE
+           END-READ
+         END-PERFORM.
+
+         CLOSE AGENDA.
