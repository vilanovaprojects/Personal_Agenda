@@ -8,8 +8,28 @@
                  ORGANIZATION IS INDEXED
                  ACCESS MODE IS DYNAMIC
                  RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
                  FILE STATUS IS agenda-status.
 
+       SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+                 ORGANIZATION IS RELATIVE
+                 ACCESS MODE IS DYNAMIC
+                 RELATIVE KEY IS ctl-rel-key
+                 FILE STATUS IS ctl-status.
+
+       SELECT AUDIT-FILE ASSIGN TO "AGENDA-AUDIT.DAT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS audit-status.
+
+       SELECT ADDR-HIST-FILE ASSIGN TO "AGENDA-ADDR-HIST.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS ah-key
+                 ALTERNATE RECORD KEY IS ah-code
+                           WITH DUPLICATES
+                 FILE STATUS IS addr-hist-status.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -21,16 +41,80 @@
            02  agenda-address          PIC X(40).
            02  agenda-b-date           PIC X(14).
            02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
+
+       FD CONTROL-FILE.
+       01  Control-Rec.
+           02  ctl-last-code            PIC 9(6).
+
+       FD AUDIT-FILE.
+       01  Audit-Rec.
+           02  aud-code                 PIC 9(6).
+           02  aud-name                 PIC X(35).
+           02  aud-surname              PIC X(35).
+           02  aud-address              PIC X(40).
+           02  aud-b-date                PIC X(14).
+           02  aud-city                  PIC X(20).
+           02  aud-phone                 PIC X(15).
+           02  aud-email                 PIC X(40).
+           02  aud-timestamp             PIC X(14).
+           02  aud-action                PIC X(1).
+
+       FD ADDR-HIST-FILE.
+       01  Addr-Hist-Rec.
+           02  ah-key.
+               03  ah-code               PIC 9(6).
+               03  ah-effective-date     PIC X(14).
+           02  ah-old-address            PIC X(40).
 
        WORKING-STORAGE SECTION.
 
+       01  audit-status                PIC X(2).
+       01  addr-hist-status            PIC X(2).
+
+       01  WS-AUD-DATE                 PIC 9(8).
+       01  WS-AUD-TIME                 PIC 9(8).
+
+       01  ctl-rel-key                PIC 9(4) VALUE 1.
+
+       01  WS-VALID-SWITCH            PIC X(1) VALUE 'Y'.
+           88 Is-Valid                VALUE 'Y'.
+
+       01  WS-DUP-SWITCH              PIC X(1) VALUE 'N'.
+           88 Dup-Found               VALUE 'Y'.
+       01  WS-DUP-SCAN-DONE-SW        PIC X(1) VALUE 'N'.
+           88 Dup-Scan-Done           VALUE 'Y'.
+       01  WS-DUP-CODE                PIC 9(6).
+
+       01  WS-SKIP-WRITE-SW           PIC X(1) VALUE 'N'.
+           88 Skip-Write              VALUE 'Y'.
+
+       01  WS-FOUND-SWITCH            PIC X(1) VALUE 'Y'.
+           88 Rec-Found               VALUE 'Y'.
+
+       01  WS-VAL-DAY                 PIC 9(2).
+       01  WS-VAL-MONTH               PIC 9(2).
+
+       01  Ctl-Status-Codes.
+           02 ctl-status                PIC X(2).
+              88 Ctl-No-Error-Found     VALUE "00".
+
        01  WK01.
+           03 WE-L06C017 PIC X(001).
+             88 Is-Add     VALUE 'A'.
+             88 Is-Modify  VALUE 'M'.
+             88 Is-Delete  VALUE 'D'.
            03 WE-L07C014 PIC 9(006).
            03 WE-L09C014 PIC X(035).
            03 WE-L11C014 PIC X(035).
            03 WE-L13C014 PIC X(040).
            03 WE-L15C014 PIC X(010).
            03 WE-L15C036 PIC X(020).
+           03 WE-L16C014 PIC X(015).
+           03 WE-L16C036 PIC X(040).
+           03 WE-L18C030 PIC X(001).
+             88 Confirm-Yes VALUE 'Y'.
            03 WE-L19C011 PIC X(001).
              88 exit-yes  VALUE 'Y'.
 
@@ -38,12 +122,13 @@
           02 agenda-status              PIC X(2).
              88 No-Error-Found        VALUE "00".
              88 Rec-ALREADY-EXIST     VALUE "22".
+             88 Rec-Not-Found         VALUE "23".
 
-       01 WE-L17C014 PIC X(026).
+       01 WE-L17C014 PIC X(040).
 
        SCREEN SECTION.
 
-       01  SCREEN-01.
+       01  SCREEN-ACTION.
            03 BLANK SCREEN  BACKGROUND-COLOR 7.
            03 LINE 03 COLUMN 01 VALUE
            "PERSONAL AGENDA"
@@ -51,13 +136,43 @@
            03 LINE 05 COLUMN 25 VALUE
            "CONTACTS"
                        FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 06 COLUMN 01 VALUE
+           "ACTION (A/M/D):"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L06C017 PIC X(001)
+                        LINE 06 COLUMN 017
+                        USING WE-L06C017
+                       FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
            03 LINE 07 COLUMN 01 VALUE
            "CODE:"
                        FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
            03 WX-L07C014 PIC 9(006)
                         LINE 07 COLUMN 014
-                         TO   WE-L07C014
+                        USING WE-L07C014
                        FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+
+       01  SCREEN-01.
+           03 BLANK SCREEN  BACKGROUND-COLOR 7.
+           03 LINE 03 COLUMN 01 VALUE
+           "PERSONAL AGENDA"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 05 COLUMN 25 VALUE
+           "CONTACTS"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 06 COLUMN 01 VALUE
+           "ACTION (A/M/D):"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WZ-L06C017 PIC X(001)
+                        LINE 06 COLUMN 017
+                        FROM WE-L06C017
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 07 COLUMN 01 VALUE
+           "CODE:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WZ-L07C014 PIC 9(006)
+                        LINE 07 COLUMN 014
+                        FROM WE-L07C014
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
            03 LINE 09 COLUMN 01 VALUE
            "NAME:"
                        FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
@@ -93,9 +208,23 @@
                         LINE 15 COLUMN 036
                         USING WE-L15C036
                        FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           03 LINE 16 COLUMN 01 VALUE
+           "PHONE:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L16C014 PIC X(015)
+                        LINE 16 COLUMN 014
+                        USING WE-L16C014
+                       FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           03 LINE 16 COLUMN 30 VALUE
+           "EMAIL:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L16C036 PIC X(040)
+                        LINE 16 COLUMN 036
+                        USING WE-L16C036
+                       FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
 
 
-           03 WX-L17C014 PIC X(026)
+           03 WX-L17C014 PIC X(040)
                         LINE 17 COLUMN 015
                         USING WE-L17C014
                        FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
@@ -111,6 +240,15 @@
            "write Y to exit"
                        FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
 
+       01  CONFIRM-SCREEN.
+           03 LINE 18 COLUMN 01 VALUE
+           "CONFIRM SAVE ANYWAY (Y/N):"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L18C030 PIC X(001)
+                        LINE 18 COLUMN 030
+                        USING WE-L18C030
+                       FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+
        PROCEDURE DIVISION.
 
        PERFORM INITIAL-PROCEDURE.
@@ -121,7 +259,32 @@
 
        PROCEDURE001.
            INITIALIZE WK01.
-           MOVE ZEROS TO WE-L07C014.
+           PERFORM GET-NEXT-CODE.
+           DISPLAY SCREEN-ACTION.
+           ACCEPT  SCREEN-ACTION.
+
+           IF WE-L06C017 = SPACE
+             MOVE 'A' TO WE-L06C017
+           END-IF.
+
+           IF NOT (Is-Add OR Is-Modify OR Is-Delete)
+             MOVE "INVALID ACTION - USE A/M/D" TO WE-L17C014
+             PERFORM PROCEDURE001
+           ELSE
+             MOVE 'Y' TO WS-FOUND-SWITCH
+             IF Is-Modify OR Is-Delete
+               PERFORM LOAD-EXISTING-RECORD
+             END-IF
+
+             IF NOT Rec-Found
+               MOVE "RECORD NOT FOUND" TO WE-L17C014
+               PERFORM PROCEDURE001
+             ELSE
+               PERFORM PROCEDURE001B
+             END-IF
+           END-IF.
+
+       PROCEDURE001B.
            DISPLAY SCREEN-01.
            ACCEPT  SCREEN-01.
 
@@ -131,29 +294,286 @@
              PERFORM PROCEDURE002
            END-IF.
 
-       PROCEDURE002.
-         OPEN I-O AGENDA.
+       LOAD-EXISTING-RECORD.
+         MOVE 'N' TO WS-FOUND-SWITCH.
+         OPEN INPUT AGENDA.
          MOVE WE-L07C014 TO agenda-code.
-         MOVE WE-L09C014 TO agenda-name.
-         MOVE WE-L11C014 TO agenda-surname.
-         MOVE WE-L13C014 TO agenda-address.
-         MOVE WE-L15C014 TO agenda-b-date.
-         MOVE WE-L15C036 TO agenda-city.
 
-         WRITE Agenda-Rec
+         READ AGENDA
            INVALID KEY
-           IF Rec-ALREADY-EXIST
-             MOVE "CONTACT ALREADY EXIST" TO WE-L17C014
-           ELSE
-             MOVE "ANOTHER ERROR OCCURS" TO WE-L17C014
-           END-IF
-         END-WRITE.
+             CONTINUE
+         END-READ.
 
          IF No-Error-Found
-           MOVE "CONTACT SAVED SUCCESSFULLY" TO WE-L17C014
+           MOVE 'Y' TO WS-FOUND-SWITCH
+           MOVE agenda-name    TO WE-L09C014
+           MOVE agenda-surname TO WE-L11C014
+           MOVE agenda-address TO WE-L13C014
+           MOVE agenda-b-date  TO WE-L15C014
+           MOVE agenda-city    TO WE-L15C036
+           MOVE agenda-phone   TO WE-L16C014
+           MOVE agenda-email   TO WE-L16C036
          END-IF.
 
          CLOSE AGENDA.
 
+       PROCEDURE002.
+         MOVE 'Y' TO WS-VALID-SWITCH.
+         MOVE 'N' TO WS-SKIP-WRITE-SW.
+         IF Is-Add OR Is-Modify
+           PERFORM VALIDATE-ENTRY
+         END-IF.
+
+         IF Is-Valid
+           OPEN I-O AGENDA
+           MOVE WE-L07C014 TO agenda-code
+
+           EVALUATE TRUE
+             WHEN Is-Add
+               PERFORM ADD-RECORD
+             WHEN Is-Modify
+               PERFORM MODIFY-RECORD
+             WHEN Is-Delete
+               PERFORM DELETE-RECORD
+           END-EVALUATE
 
-         PERFORM PROCEDURE001.
+           CLOSE AGENDA
+         END-IF.
+
+         IF Is-Valid AND NOT Skip-Write
+           PERFORM PROCEDURE001
+         ELSE
+           PERFORM PROCEDURE001B
+         END-IF.
+
+       VALIDATE-ENTRY.
+         IF WE-L09C014 = SPACES
+           MOVE 'N' TO WS-VALID-SWITCH
+           MOVE "NAME IS REQUIRED" TO WE-L17C014
+         END-IF.
+
+         IF Is-Valid AND WE-L11C014 = SPACES
+           MOVE 'N' TO WS-VALID-SWITCH
+           MOVE "SURNAME IS REQUIRED" TO WE-L17C014
+         END-IF.
+
+         IF Is-Valid
+           IF WE-L15C014(1:2)  NOT NUMERIC
+           OR WE-L15C014(3:1)  NOT = '/'
+           OR WE-L15C014(4:2)  NOT NUMERIC
+           OR WE-L15C014(6:1)  NOT = '/'
+           OR WE-L15C014(7:4)  NOT NUMERIC
+             MOVE 'N' TO WS-VALID-SWITCH
+             MOVE "INVALID BORN DATE - USE DD/MM/YYYY" TO WE-L17C014
+           END-IF
+         END-IF.
+
+         IF Is-Valid
+           MOVE WE-L15C014(1:2) TO WS-VAL-DAY
+           MOVE WE-L15C014(4:2) TO WS-VAL-MONTH
+           IF WS-VAL-DAY < 1 OR WS-VAL-DAY > 31
+           OR WS-VAL-MONTH < 1 OR WS-VAL-MONTH > 12
+             MOVE 'N' TO WS-VALID-SWITCH
+             MOVE "INVALID BORN DATE - USE DD/MM/YYYY" TO WE-L17C014
+           END-IF
+         END-IF.
+
+       ADD-RECORD.
+         PERFORM CHECK-DUPLICATE.
+
+         MOVE 'N' TO WS-SKIP-WRITE-SW.
+         IF Dup-Found
+           STRING "POSSIBLE DUPLICATE - CODE " WS-DUP-CODE
+               DELIMITED BY SIZE INTO WE-L17C014
+           PERFORM CONFIRM-DUPLICATE
+           IF NOT Confirm-Yes
+             MOVE 'Y' TO WS-SKIP-WRITE-SW
+           END-IF
+         END-IF.
+
+         IF Skip-Write
+           MOVE "ADD CANCELLED - DUPLICATE NOT CONFIRMED" TO WE-L17C014
+         ELSE
+           MOVE WE-L07C014 TO agenda-code
+           MOVE WE-L09C014 TO agenda-name
+           MOVE WE-L11C014 TO agenda-surname
+           MOVE WE-L13C014 TO agenda-address
+           MOVE WE-L15C014 TO agenda-b-date
+           MOVE WE-L15C036 TO agenda-city
+           MOVE WE-L16C014 TO agenda-phone
+           MOVE WE-L16C036 TO agenda-email
+
+           WRITE Agenda-Rec
+             INVALID KEY
+             IF Rec-ALREADY-EXIST
+               MOVE "CONTACT ALREADY EXIST" TO WE-L17C014
+             ELSE
+               MOVE "ANOTHER ERROR OCCURS" TO WE-L17C014
+             END-IF
+           END-WRITE
+
+           IF No-Error-Found
+             PERFORM UPDATE-LAST-CODE
+             MOVE "CONTACT SAVED SUCCESSFULLY" TO WE-L17C014
+           END-IF
+         END-IF.
+
+       CONFIRM-DUPLICATE.
+         MOVE SPACE TO WE-L18C030.
+         DISPLAY WX-L17C014.
+         DISPLAY CONFIRM-SCREEN.
+         ACCEPT  CONFIRM-SCREEN.
+
+       CHECK-DUPLICATE.
+         MOVE 'N' TO WS-DUP-SWITCH.
+         MOVE 'N' TO WS-DUP-SCAN-DONE-SW.
+         MOVE WE-L11C014 TO agenda-surname.
+
+         START AGENDA KEY IS = agenda-surname
+           INVALID KEY
+             MOVE 'Y' TO WS-DUP-SCAN-DONE-SW
+         END-START.
+
+         PERFORM UNTIL Dup-Scan-Done OR Dup-Found
+           READ AGENDA NEXT RECORD
+             AT END
+               MOVE 'Y' TO WS-DUP-SCAN-DONE-SW
+           END-READ
+           IF NOT Dup-Scan-Done
+             IF agenda-surname NOT = WE-L11C014
+               MOVE 'Y' TO WS-DUP-SCAN-DONE-SW
+             ELSE
+               IF agenda-name = WE-L09C014 AND agenda-city = WE-L15C036
+                 MOVE 'Y' TO WS-DUP-SWITCH
+                 MOVE agenda-code TO WS-DUP-CODE
+               END-IF
+             END-IF
+           END-IF
+         END-PERFORM.
+
+       MODIFY-RECORD.
+         READ AGENDA
+           INVALID KEY
+             CONTINUE
+         END-READ.
+
+         IF Rec-Not-Found
+           MOVE "RECORD NOT FOUND" TO WE-L17C014
+         ELSE
+           PERFORM WRITE-AUDIT-RECORD-M
+
+           IF agenda-address NOT = WE-L13C014
+             PERFORM WRITE-ADDR-HIST
+           END-IF
+
+           MOVE WE-L09C014 TO agenda-name
+           MOVE WE-L11C014 TO agenda-surname
+           MOVE WE-L13C014 TO agenda-address
+           MOVE WE-L15C014 TO agenda-b-date
+           MOVE WE-L15C036 TO agenda-city
+           MOVE WE-L16C014 TO agenda-phone
+           MOVE WE-L16C036 TO agenda-email
+
+           REWRITE Agenda-Rec
+             INVALID KEY
+               MOVE "ANOTHER ERROR OCCURS" TO WE-L17C014
+           END-REWRITE
+
+           IF No-Error-Found
+             MOVE "CONTACT UPDATED SUCCESSFULLY" TO WE-L17C014
+           END-IF
+         END-IF.
+
+       DELETE-RECORD.
+         READ AGENDA
+           INVALID KEY
+             CONTINUE
+         END-READ.
+
+         IF Rec-Not-Found
+           MOVE "RECORD NOT FOUND" TO WE-L17C014
+         ELSE
+           PERFORM WRITE-AUDIT-RECORD-D
+
+           DELETE AGENDA RECORD
+             INVALID KEY
+               MOVE "ANOTHER ERROR OCCURS" TO WE-L17C014
+           END-DELETE
+
+           IF No-Error-Found
+             MOVE "CONTACT DELETED SUCCESSFULLY" TO WE-L17C014
+           END-IF
+         END-IF.
+
+       GET-NEXT-CODE.
+         MOVE ZEROS TO WE-L07C014.
+         MOVE 1 TO ctl-rel-key.
+
+         OPEN INPUT CONTROL-FILE.
+         READ CONTROL-FILE
+           INVALID KEY
+             CONTINUE
+         END-READ.
+         IF Ctl-No-Error-Found
+           COMPUTE WE-L07C014 = ctl-last-code + 1
+         END-IF.
+         CLOSE CONTROL-FILE.
+
+       UPDATE-LAST-CODE.
+         MOVE 1 TO ctl-rel-key.
+
+         OPEN I-O CONTROL-FILE.
+         READ CONTROL-FILE
+           INVALID KEY
+             CONTINUE
+         END-READ.
+         IF Ctl-No-Error-Found
+           IF agenda-code > ctl-last-code
+             MOVE agenda-code TO ctl-last-code
+             REWRITE Control-Rec
+           END-IF
+         END-IF.
+         CLOSE CONTROL-FILE.
+
+       WRITE-AUDIT-RECORD-M.
+         MOVE 'M' TO aud-action.
+         PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-D.
+         MOVE 'D' TO aud-action.
+         PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+         MOVE agenda-code    TO aud-code.
+         MOVE agenda-name    TO aud-name.
+         MOVE agenda-surname TO aud-surname.
+         MOVE agenda-address TO aud-address.
+         MOVE agenda-b-date  TO aud-b-date.
+         MOVE agenda-city    TO aud-city.
+         MOVE agenda-phone   TO aud-phone.
+         MOVE agenda-email   TO aud-email.
+
+         ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+         ACCEPT WS-AUD-TIME FROM TIME.
+         MOVE WS-AUD-DATE TO aud-timestamp(1:8).
+         MOVE WS-AUD-TIME TO aud-timestamp(9:6).
+
+         OPEN EXTEND AUDIT-FILE.
+         WRITE Audit-Rec.
+         CLOSE AUDIT-FILE.
+
+       WRITE-ADDR-HIST.
+         MOVE agenda-code    TO ah-code.
+         MOVE agenda-address TO ah-old-address.
+
+         ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+         ACCEPT WS-AUD-TIME FROM TIME.
+         MOVE WS-AUD-DATE TO ah-effective-date(1:8).
+         MOVE WS-AUD-TIME TO ah-effective-date(9:6).
+
+         OPEN I-O ADDR-HIST-FILE.
+         WRITE Addr-Hist-Rec
+           INVALID KEY
+             CONTINUE
+         END-WRITE.
+         CLOSE ADDR-HIST-FILE.
