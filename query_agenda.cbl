@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-INQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AGENDA ASSIGN TO "AGENDA.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
+                 FILE STATUS IS agenda-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AGENDA.
+       01  Agenda-Rec.
+           02  agenda-code             PIC 9(6).
+           02  agenda-name             PIC X(35).
+           02  agenda-surname          PIC X(35).
+           02  agenda-address          PIC X(40).
+           02  agenda-b-date           PIC X(14).
+           02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  WK01.
+           03 WE-L07C014 PIC 9(006).
+           03 WE-L09C014 PIC X(035).
+           03 WE-L11C014 PIC X(035).
+           03 WE-L13C014 PIC X(040).
+           03 WE-L15C014 PIC X(010).
+           03 WE-L15C036 PIC X(020).
+           03 WE-L16C014 PIC X(015).
+           03 WE-L16C036 PIC X(040).
+           03 WE-L19C011 PIC X(001).
+             88 exit-yes  VALUE 'Y'.
+
+       01 Status-Codes.
+          02 agenda-status              PIC X(2).
+             88 No-Error-Found        VALUE "00".
+             88 Rec-Not-Found         VALUE "23".
+
+       01 WE-L17C014 PIC X(040).
+
+       SCREEN SECTION.
+
+       01  SCREEN-01.
+           03 BLANK SCREEN  BACKGROUND-COLOR 7.
+           03 LINE 03 COLUMN 01 VALUE
+           "PERSONAL AGENDA"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 05 COLUMN 25 VALUE
+           "CONTACT INQUIRY"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 07 COLUMN 01 VALUE
+           "CODE:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L07C014 PIC 9(006)
+                        LINE 07 COLUMN 014
+                         TO   WE-L07C014
+                       FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           03 LINE 09 COLUMN 01 VALUE
+           "NAME:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L09C014 PIC X(035)
+                        LINE 09 COLUMN 014
+                        FROM WE-L09C014
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 11 COLUMN 01 VALUE
+           "SURNAME:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L11C014 PIC X(035)
+                        LINE 11 COLUMN 014
+                        FROM WE-L11C014
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 13 COLUMN 01 VALUE
+           "ADDRESS:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L13C014 PIC X(040)
+                        LINE 13 COLUMN 014
+                        FROM WE-L13C014
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 15 COLUMN 01 VALUE
+           "BORN DATE:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L15C014 PIC X(010)
+                        LINE 15 COLUMN 014
+                        FROM WE-L15C014
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 15 COLUMN 28 VALUE
+           "CITY:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L15C036 PIC X(020)
+                        LINE 15 COLUMN 036
+                        FROM WE-L15C036
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 16 COLUMN 01 VALUE
+           "PHONE:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L16C014 PIC X(015)
+                        LINE 16 COLUMN 014
+                        FROM WE-L16C014
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 LINE 16 COLUMN 30 VALUE
+           "EMAIL:"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L16C036 PIC X(040)
+                        LINE 16 COLUMN 036
+                        FROM WE-L16C036
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+
+
+           03 WX-L17C014 PIC X(040)
+                        LINE 17 COLUMN 015
+                        USING WE-L17C014
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+
+           03 LINE 19 COLUMN 01 VALUE
+           "EXIT"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+           03 WX-L19C011 PIC X(001)
+                        LINE 19 COLUMN 011
+                        USING WE-L19C011
+                       FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           03 LINE 19 COLUMN 15 VALUE
+           "write Y to exit"
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INITIAL-PROCEDURE.
+       PERFORM PROCEDURE001.
+
+       INITIAL-PROCEDURE.
+       MOVE SPACES TO WE-L17C014.
+       MOVE SPACES TO WE-L09C014 WE-L11C014 WE-L13C014
+                      WE-L15C014 WE-L15C036
+                      WE-L16C014 WE-L16C036.
+
+       PROCEDURE001.
+           MOVE ZEROS TO WE-L07C014.
+           DISPLAY SCREEN-01.
+           ACCEPT  SCREEN-01.
+
+           IF exit-yes
+             STOP RUN
+           ELSE
+             PERFORM PROCEDURE002
+           END-IF.
+
+       PROCEDURE002.
+         OPEN INPUT AGENDA.
+         MOVE WE-L07C014 TO agenda-code.
+
+         READ AGENDA
+           INVALID KEY
+             CONTINUE
+         END-READ.
+
+         IF Rec-Not-Found
+           MOVE "RECORD NOT FOUND" TO WE-L17C014
+           MOVE SPACES TO WE-L09C014 WE-L11C014 WE-L13C014
+                          WE-L15C014 WE-L15C036
+                          WE-L16C014 WE-L16C036
+         ELSE
+           MOVE agenda-name    TO WE-L09C014
+           MOVE agenda-surname TO WE-L11C014
+           MOVE agenda-address TO WE-L13C014
+           MOVE agenda-b-date  TO WE-L15C014
+           MOVE agenda-city    TO WE-L15C036
+           MOVE agenda-phone   TO WE-L16C014
+           MOVE agenda-email   TO WE-L16C036
+           MOVE SPACES         TO WE-L17C014
+         END-IF.
+
+         CLOSE AGENDA.
+
+         PERFORM PROCEDURE001.
