@@ -8,8 +8,28 @@
                  ORGANIZATION IS INDEXED
                  ACCESS MODE IS DYNAMIC
                  RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
                  FILE STATUS IS agenda-status.
 
+       SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+                 ORGANIZATION IS RELATIVE
+                 ACCESS MODE IS DYNAMIC
+                 RELATIVE KEY IS ctl-rel-key
+                 FILE STATUS IS ctl-status.
+
+       SELECT AUDIT-FILE ASSIGN TO "AGENDA-AUDIT.DAT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS audit-status.
+
+       SELECT ADDR-HIST-FILE ASSIGN TO "AGENDA-ADDR-HIST.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS ah-key
+                 ALTERNATE RECORD KEY IS ah-code
+                           WITH DUPLICATES
+                 FILE STATUS IS addr-hist-status.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -21,15 +41,58 @@
            02  agenda-address          PIC X(40).
            02  agenda-b-date           PIC X(14).
            02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
+
+       FD CONTROL-FILE.
+       01  Control-Rec.
+           02  ctl-last-code            PIC 9(6).
+
+       FD AUDIT-FILE.
+       01  Audit-Rec.
+           02  aud-code                 PIC 9(6).
+           02  aud-name                 PIC X(35).
+           02  aud-surname              PIC X(35).
+           02  aud-address              PIC X(40).
+           02  aud-b-date                PIC X(14).
+           02  aud-city                  PIC X(20).
+           02  aud-phone                 PIC X(15).
+           02  aud-email                 PIC X(40).
+           02  aud-timestamp             PIC X(14).
+           02  aud-action                PIC X(1).
+
+       FD ADDR-HIST-FILE.
+       01  Addr-Hist-Rec.
+           02  ah-key.
+               03  ah-code               PIC 9(6).
+               03  ah-effective-date     PIC X(14).
+           02  ah-old-address            PIC X(40).
 
        WORKING-STORAGE SECTION.
 
+       01  ctl-rel-key                PIC 9(4) VALUE 1.
+
        01 Status-Codes.
           02 agenda-status              PIC X(2).
+          02 ctl-status                 PIC X(2).
+          02 audit-status                PIC X(2).
+          02 addr-hist-status            PIC X(2).
 
        PROCEDURE DIVISION.
 
        OPEN OUTPUT AGENDA.
        CLOSE AGENDA.
 
+       OPEN OUTPUT CONTROL-FILE.
+       MOVE 1 TO ctl-rel-key.
+       MOVE ZEROS TO ctl-last-code.
+       WRITE Control-Rec.
+       CLOSE CONTROL-FILE.
+
+       OPEN OUTPUT AUDIT-FILE.
+       CLOSE AUDIT-FILE.
+
+       OPEN OUTPUT ADDR-HIST-FILE.
+       CLOSE ADDR-HIST-FILE.
+
        STOP RUN.
