@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-BROWSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AGENDA ASSIGN TO "AGENDA.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
+                 FILE STATUS IS agenda-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AGENDA.
+       01  Agenda-Rec.
+           88  END-AGENDA VALUE HIGH-VALUES.
+           02  agenda-code             PIC 9(6).
+           02  agenda-name             PIC X(35).
+           02  agenda-surname          PIC X(35).
+           02  agenda-address          PIC X(40).
+           02  agenda-b-date           PIC X(14).
+           02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01 Status-Codes.
+          02 agenda-status              PIC X(2).
+             88 No-Error-Found        VALUE "00".
+             88 Rec-Not-Found         VALUE "23".
+
+       01 WS-START-SURNAME           PIC X(35).
+
+       PROCEDURE DIVISION.
+
+       OPEN INPUT AGENDA.
+
+       DISPLAY "BROWSE FROM SURNAME (BLANK = FROM START): ".
+       ACCEPT WS-START-SURNAME.
+
+       MOVE WS-START-SURNAME TO agenda-surname.
+
+       START AGENDA KEY IS >= agenda-surname
+           INVALID KEY
+               SET END-AGENDA TO TRUE
+       END-START.
+
+       IF NOT END-AGENDA
+           READ AGENDA NEXT RECORD
+               AT END SET END-AGENDA TO TRUE
+           END-READ
+       END-IF.
+
+       PERFORM SHOW-REG UNTIL END-AGENDA.
+
+       CLOSE AGENDA.
+       STOP RUN.
+
+       SHOW-REG.
+
+         DISPLAY Agenda-Rec.
+
+         READ AGENDA NEXT RECORD
+           AT END SET END-AGENDA TO TRUE
+         END-READ.
+       END-SHOW-REG.
