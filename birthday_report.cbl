@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-BDAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AGENDA ASSIGN TO "AGENDA.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
+                 FILE STATUS IS agenda-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AGENDA.
+       01  Agenda-Rec.
+           88  END-AGENDA VALUE HIGH-VALUES.
+           02  agenda-code             PIC 9(6).
+           02  agenda-name             PIC X(35).
+           02  agenda-surname          PIC X(35).
+           02  agenda-address          PIC X(40).
+           02  agenda-b-date           PIC X(14).
+           02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01 Status-Codes.
+          02 agenda-status              PIC X(2).
+
+       01 WS-TARGET-MONTH             PIC 9(2).
+
+       01 WS-B-DAY                    PIC 9(2).
+       01 WS-B-MONTH                  PIC 9(2).
+       01 WS-B-YEAR                   PIC 9(4).
+
+       01 WS-MATCH-COUNT              PIC 9(4) VALUE ZERO.
+
+       01 WS-HIT-TABLE.
+           03 WS-HIT OCCURS 500 TIMES.
+              05 WS-HIT-DAY           PIC 9(2).
+              05 WS-HIT-CODE          PIC 9(6).
+              05 WS-HIT-NAME          PIC X(35).
+              05 WS-HIT-SURNAME       PIC X(35).
+
+       01 WS-I                        PIC 9(4).
+       01 WS-J                        PIC 9(4).
+       01 WS-TEMP-HIT.
+           03 WS-TEMP-DAY             PIC 9(2).
+           03 WS-TEMP-CODE            PIC 9(6).
+           03 WS-TEMP-NAME            PIC X(35).
+           03 WS-TEMP-SURNAME         PIC X(35).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY "MONTH TO REPORT (01-12): ".
+       ACCEPT WS-TARGET-MONTH.
+
+       OPEN INPUT AGENDA.
+
+       READ AGENDA NEXT RECORD
+           AT END SET END-AGENDA TO TRUE
+       END-READ.
+
+       PERFORM COLLECT-REG UNTIL END-AGENDA.
+
+       CLOSE AGENDA.
+
+       PERFORM SORT-HITS.
+       PERFORM PRINT-HITS.
+
+       STOP RUN.
+
+       COLLECT-REG.
+
+         MOVE agenda-b-date(1:2)  TO WS-B-DAY.
+         MOVE agenda-b-date(4:2)  TO WS-B-MONTH.
+         MOVE agenda-b-date(7:4)  TO WS-B-YEAR.
+
+         IF WS-B-MONTH = WS-TARGET-MONTH
+           AND WS-MATCH-COUNT < 500
+             ADD 1 TO WS-MATCH-COUNT
+             MOVE WS-B-DAY       TO WS-HIT-DAY(WS-MATCH-COUNT)
+             MOVE agenda-code    TO WS-HIT-CODE(WS-MATCH-COUNT)
+             MOVE agenda-name    TO WS-HIT-NAME(WS-MATCH-COUNT)
+             MOVE agenda-surname TO WS-HIT-SURNAME(WS-MATCH-COUNT)
+         END-IF.
+
+         READ AGENDA NEXT RECORD
+           AT END SET END-AGENDA TO TRUE
+         END-READ.
+       END-COLLECT-REG.
+
+       SORT-HITS.
+         IF WS-MATCH-COUNT > 1
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-MATCH-COUNT - 1
+             PERFORM VARYING WS-J FROM 1 BY 1
+                     UNTIL WS-J > WS-MATCH-COUNT - WS-I
+               IF WS-HIT-DAY(WS-J) > WS-HIT-DAY(WS-J + 1)
+                 MOVE WS-HIT-DAY(WS-J)     TO WS-TEMP-DAY
+                 MOVE WS-HIT-CODE(WS-J)    TO WS-TEMP-CODE
+                 MOVE WS-HIT-NAME(WS-J)    TO WS-TEMP-NAME
+                 MOVE WS-HIT-SURNAME(WS-J) TO WS-TEMP-SURNAME
+
+                 MOVE WS-HIT-DAY(WS-J + 1)     TO WS-HIT-DAY(WS-J)
+                 MOVE WS-HIT-CODE(WS-J + 1)    TO WS-HIT-CODE(WS-J)
+                 MOVE WS-HIT-NAME(WS-J + 1)    TO WS-HIT-NAME(WS-J)
+                 MOVE WS-HIT-SURNAME(WS-J + 1) TO WS-HIT-SURNAME(WS-J)
+
+                 MOVE WS-TEMP-DAY     TO WS-HIT-DAY(WS-J + 1)
+                 MOVE WS-TEMP-CODE    TO WS-HIT-CODE(WS-J + 1)
+                 MOVE WS-TEMP-NAME    TO WS-HIT-NAME(WS-J + 1)
+                 MOVE WS-TEMP-SURNAME TO WS-HIT-SURNAME(WS-J + 1)
+               END-IF
+             END-PERFORM
+           END-PERFORM
+         END-IF.
+
+       PRINT-HITS.
+         DISPLAY "BIRTHDAYS FOR MONTH " WS-TARGET-MONTH.
+         PERFORM VARYING WS-I FROM 1 BY 1
+                 UNTIL WS-I > WS-MATCH-COUNT
+           DISPLAY WS-HIT-DAY(WS-I) "  "
+                   WS-HIT-CODE(WS-I) "  "
+                   WS-HIT-NAME(WS-I) "  "
+                   WS-HIT-SURNAME(WS-I)
+         END-PERFORM.
+         DISPLAY "TOTAL: " WS-MATCH-COUNT.
