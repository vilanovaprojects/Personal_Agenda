@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-AUDIT-RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AUDIT-FILE ASSIGN TO "AGENDA-AUDIT.DAT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS audit-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AUDIT-FILE.
+       01  Audit-Rec.
+           88  END-AUDIT VALUE HIGH-VALUES.
+           02  aud-code                 PIC 9(6).
+           02  aud-name                 PIC X(35).
+           02  aud-surname              PIC X(35).
+           02  aud-address              PIC X(40).
+           02  aud-b-date                PIC X(14).
+           02  aud-city                  PIC X(20).
+           02  aud-phone                 PIC X(15).
+           02  aud-email                 PIC X(40).
+           02  aud-timestamp             PIC X(14).
+           02  aud-action                PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       01 audit-status                PIC X(2).
+
+       01 WS-TARGET-CODE              PIC 9(6).
+       01 WS-MATCH-COUNT              PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY "AGENDA CODE TO REVIEW: ".
+       ACCEPT WS-TARGET-CODE.
+
+       OPEN INPUT AUDIT-FILE.
+
+       READ AUDIT-FILE NEXT RECORD
+           AT END SET END-AUDIT TO TRUE
+       END-READ.
+
+       PERFORM SHOW-REG UNTIL END-AUDIT.
+
+       CLOSE AUDIT-FILE.
+
+       IF WS-MATCH-COUNT = 0
+         DISPLAY "NO AUDIT HISTORY FOUND FOR CODE " WS-TARGET-CODE
+       ELSE
+         DISPLAY "TOTAL AUDIT ENTRIES: " WS-MATCH-COUNT
+       END-IF.
+
+       STOP RUN.
+
+       SHOW-REG.
+
+         IF aud-code = WS-TARGET-CODE
+           ADD 1 TO WS-MATCH-COUNT
+           DISPLAY aud-timestamp "  " aud-action "  "
+                   aud-name "  " aud-surname "  "
+                   aud-address "  " aud-b-date "  " aud-city "  "
+                   aud-phone "  " aud-email
+         END-IF.
+
+         READ AUDIT-FILE NEXT RECORD
+           AT END SET END-AUDIT TO TRUE
+         END-READ.
+       END-SHOW-REG.
