@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-IMPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AGENDA ASSIGN TO "AGENDA.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
+                 FILE STATUS IS agenda-status.
+
+       SELECT IMPORT-FILE ASSIGN TO "IMPORT.DAT"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS import-status.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO "IMPORT.CKP"
+                 ORGANIZATION IS RELATIVE
+                 ACCESS MODE IS DYNAMIC
+                 RELATIVE KEY IS ckpt-rel-key
+                 FILE STATUS IS ckpt-status.
+
+       SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+                 ORGANIZATION IS RELATIVE
+                 ACCESS MODE IS DYNAMIC
+                 RELATIVE KEY IS ctl-rel-key
+                 FILE STATUS IS ctl-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AGENDA.
+       01  Agenda-Rec.
+           02  agenda-code             PIC 9(6).
+           02  agenda-name             PIC X(35).
+           02  agenda-surname          PIC X(35).
+           02  agenda-address          PIC X(40).
+           02  agenda-b-date           PIC X(14).
+           02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
+
+       FD IMPORT-FILE.
+       01  Import-Rec.
+           88  END-IMPORT VALUE HIGH-VALUES.
+           02  import-code             PIC 9(6).
+           02  import-name             PIC X(35).
+           02  import-surname          PIC X(35).
+           02  import-address          PIC X(40).
+           02  import-b-date           PIC X(14).
+           02  import-city             PIC X(20).
+
+       FD CHECKPOINT-FILE.
+       01  Checkpoint-Rec.
+           02  ckpt-rec-count           PIC 9(6).
+
+       FD CONTROL-FILE.
+       01  Control-Rec.
+           02  ctl-last-code            PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01 Status-Codes.
+          02 agenda-status              PIC X(2).
+             88 No-Error-Found        VALUE "00".
+             88 Rec-ALREADY-EXIST     VALUE "22".
+          02 import-status              PIC X(2).
+          02 ckpt-status                 PIC X(2).
+             88 Ckpt-Not-Found         VALUE "35".
+
+       01  Ctl-Status-Codes.
+           02 ctl-status                PIC X(2).
+              88 Ctl-No-Error-Found     VALUE "00".
+
+       01  ckpt-rel-key                PIC 9(4) VALUE 1.
+       01  ctl-rel-key                 PIC 9(4) VALUE 1.
+
+       01  WS-CKPT-EXISTS-SW           PIC X(1) VALUE 'N'.
+           88 Ckpt-Exists              VALUE 'Y'.
+
+       01 WS-LOADED-COUNT             PIC 9(6) VALUE 0.
+       01 WS-SKIPPED-COUNT            PIC 9(6) VALUE 0.
+
+       01 WS-RESTART-COUNT            PIC 9(6) VALUE 0.
+       01 WS-PROCESSED-COUNT          PIC 9(6) VALUE 0.
+       01 WS-SKIP-INDEX               PIC 9(6) VALUE 0.
+       01 WS-SINCE-CHECKPOINT         PIC 9(4) VALUE 0.
+       01 WS-CHECKPOINT-EVERY         PIC 9(4) VALUE 100.
+
+       PROCEDURE DIVISION.
+
+       OPEN INPUT IMPORT-FILE.
+       OPEN I-O AGENDA.
+
+       PERFORM LOAD-CHECKPOINT.
+       MOVE WS-RESTART-COUNT TO WS-PROCESSED-COUNT.
+
+       IF WS-RESTART-COUNT > 0
+         DISPLAY "RESUMING FROM CHECKPOINT - SKIPPING "
+                 WS-RESTART-COUNT " ALREADY-PROCESSED RECORDS"
+         PERFORM SKIP-TO-CHECKPOINT
+       END-IF.
+
+       IF NOT END-IMPORT
+         READ IMPORT-FILE
+             AT END SET END-IMPORT TO TRUE
+         END-READ
+       END-IF.
+
+       PERFORM LOAD-REG UNTIL END-IMPORT.
+
+       MOVE 0 TO WS-PROCESSED-COUNT.
+       PERFORM WRITE-CHECKPOINT.
+
+       CLOSE IMPORT-FILE.
+       CLOSE AGENDA.
+
+       DISPLAY "RECORDS LOADED : " WS-LOADED-COUNT.
+       DISPLAY "RECORDS SKIPPED: " WS-SKIPPED-COUNT.
+
+       STOP RUN.
+
+       LOAD-REG.
+
+         MOVE import-code    TO agenda-code.
+         MOVE import-name    TO agenda-name.
+         MOVE import-surname TO agenda-surname.
+         MOVE import-address TO agenda-address.
+         MOVE import-b-date  TO agenda-b-date.
+         MOVE import-city    TO agenda-city.
+         MOVE SPACES         TO agenda-phone.
+         MOVE SPACES         TO agenda-email.
+
+         WRITE Agenda-Rec
+           INVALID KEY
+             ADD 1 TO WS-SKIPPED-COUNT
+         END-WRITE.
+
+         IF No-Error-Found
+           ADD 1 TO WS-LOADED-COUNT
+           PERFORM UPDATE-LAST-CODE
+         END-IF.
+
+         ADD 1 TO WS-PROCESSED-COUNT.
+         ADD 1 TO WS-SINCE-CHECKPOINT.
+         IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-EVERY
+           PERFORM WRITE-CHECKPOINT
+           MOVE 0 TO WS-SINCE-CHECKPOINT
+         END-IF.
+
+         READ IMPORT-FILE
+           AT END SET END-IMPORT TO TRUE
+         END-READ.
+       END-LOAD-REG.
+
+       LOAD-CHECKPOINT.
+         MOVE 1 TO ckpt-rel-key.
+         OPEN INPUT CHECKPOINT-FILE.
+         IF NOT Ckpt-Not-Found
+           MOVE 'Y' TO WS-CKPT-EXISTS-SW
+           READ CHECKPOINT-FILE
+             INVALID KEY
+               CONTINUE
+           END-READ
+           IF ckpt-status = "00"
+             MOVE ckpt-rec-count TO WS-RESTART-COUNT
+           END-IF
+           CLOSE CHECKPOINT-FILE
+         END-IF.
+
+       SKIP-TO-CHECKPOINT.
+         MOVE 0 TO WS-SKIP-INDEX.
+         PERFORM UNTIL WS-SKIP-INDEX >= WS-RESTART-COUNT OR END-IMPORT
+           READ IMPORT-FILE
+             AT END SET END-IMPORT TO TRUE
+           END-READ
+           ADD 1 TO WS-SKIP-INDEX
+         END-PERFORM.
+
+       UPDATE-LAST-CODE.
+         MOVE 1 TO ctl-rel-key.
+
+         OPEN I-O CONTROL-FILE.
+         READ CONTROL-FILE
+           INVALID KEY
+             CONTINUE
+         END-READ.
+         IF Ctl-No-Error-Found
+           IF agenda-code > ctl-last-code
+             MOVE agenda-code TO ctl-last-code
+             REWRITE Control-Rec
+           END-IF
+         END-IF.
+         CLOSE CONTROL-FILE.
+
+       WRITE-CHECKPOINT.
+         MOVE 1 TO ckpt-rel-key.
+         IF Ckpt-Exists
+           OPEN I-O CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+             INVALID KEY
+               CONTINUE
+           END-READ
+           MOVE WS-PROCESSED-COUNT TO ckpt-rec-count
+           REWRITE Checkpoint-Rec
+           CLOSE CHECKPOINT-FILE
+         ELSE
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-PROCESSED-COUNT TO ckpt-rec-count
+           WRITE Checkpoint-Rec
+           CLOSE CHECKPOINT-FILE
+           MOVE 'Y' TO WS-CKPT-EXISTS-SW
+         END-IF.
