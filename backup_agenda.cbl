@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENDA-BKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT AGENDA ASSIGN TO "AGENDA.DAT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS agenda-code
+                 ALTERNATE RECORD KEY IS agenda-surname
+                           WITH DUPLICATES
+                 FILE STATUS IS agenda-status.
+
+       SELECT BACKUP-FILE ASSIGN TO WS-BACKUP-NAME
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS backup-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD AGENDA.
+       01  Agenda-Rec.
+           88  END-AGENDA VALUE HIGH-VALUES.
+           02  agenda-code             PIC 9(6).
+           02  agenda-name             PIC X(35).
+           02  agenda-surname          PIC X(35).
+           02  agenda-address          PIC X(40).
+           02  agenda-b-date           PIC X(14).
+           02  agenda-city             PIC X(20).
+           02  agenda-phone            PIC X(15).
+           02  agenda-email            PIC X(40).
+
+       FD BACKUP-FILE.
+       01  Backup-Rec.
+           02  backup-code             PIC 9(6).
+           02  backup-name             PIC X(35).
+           02  backup-surname          PIC X(35).
+           02  backup-address          PIC X(40).
+           02  backup-b-date           PIC X(14).
+           02  backup-city             PIC X(20).
+           02  backup-phone            PIC X(15).
+           02  backup-email            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01 Status-Codes.
+          02 agenda-status              PIC X(2).
+          02 backup-status              PIC X(2).
+
+       01 WS-TODAY                    PIC 9(8).
+
+       01 WS-BACKUP-NAME.
+           03 FILLER                   PIC X(6)  VALUE "AGENDA".
+           03 WS-BACKUP-DATE            PIC 9(8).
+           03 FILLER                   PIC X(4)  VALUE ".BKP".
+
+       01 WS-BACKUP-COUNT             PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+       MOVE WS-TODAY TO WS-BACKUP-DATE.
+
+       OPEN INPUT AGENDA.
+       OPEN OUTPUT BACKUP-FILE.
+
+       READ AGENDA NEXT RECORD
+           AT END SET END-AGENDA TO TRUE
+       END-READ.
+
+       PERFORM BACKUP-REG UNTIL END-AGENDA.
+
+       CLOSE AGENDA.
+       CLOSE BACKUP-FILE.
+
+       DISPLAY "BACKUP FILE: " WS-BACKUP-NAME.
+       DISPLAY "RECORDS BACKED UP: " WS-BACKUP-COUNT.
+
+       STOP RUN.
+
+       BACKUP-REG.
+
+         MOVE agenda-code    TO backup-code.
+         MOVE agenda-name    TO backup-name.
+         MOVE agenda-surname TO backup-surname.
+         MOVE agenda-address TO backup-address.
+         MOVE agenda-b-date  TO backup-b-date.
+         MOVE agenda-city    TO backup-city.
+         MOVE agenda-phone   TO backup-phone.
+         MOVE agenda-email   TO backup-email.
+
+         WRITE Backup-Rec.
+
+         ADD 1 TO WS-BACKUP-COUNT.
+
+         READ AGENDA NEXT RECORD
+           AT END SET END-AGENDA TO TRUE
+         END-READ.
+       END-BACKUP-REG.
